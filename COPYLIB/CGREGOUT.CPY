@@ -0,0 +1,31 @@
+      *--------------------------------------------------------------*
+      *    CGREGOUT   - LAYOUT DO REGISTRO DE SAIDA (SYSOUT/CGSAIDA)  *
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010002  EXTRAIDO DE CGPRG005 (WS-REGSYSOUT)  *
+      *  V01    AGO/2026 010002  ACRESCIDOS NT3/NT4 E VALOR DA BOLSA  *
+      *--------------------------------------------------------------*
+       01  WS-REGSYSOUT.
+           05 WS-NUM              PIC 9(04).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOME             PIC X(20).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SEX              PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-IDA              PIC Z9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-CUR              PIC X(12).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT1              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT2              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT3              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NT4              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-MED              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-BOLSA            PIC $$$9,99.
