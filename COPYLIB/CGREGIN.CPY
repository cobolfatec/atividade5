@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------*
+      *    CGREGIN    - LAYOUT DO REGISTRO DE ENTRADA (SYSIN)         *
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010002  EXTRAIDO DE CGPRG005 (WS-REG-SYSIN)  *
+      *  V01    AGO/2026 010002  ACRESCIDAS NOTA3/NOTA4 (TRIMESTRAL/  *
+      *                          QUADRIMESTRAL)                       *
+      *  V02    AGO/2026 010003  QTDNOTA/NOTA3/NOTA4 REPOSICIONADOS   *
+      *                          APOS NOTA2 PARA NAO DESLOCAR OS      *
+      *                          BYTES DO CARTAO BIMESTRAL ORIGINAL   *
+      *--------------------------------------------------------------*
+       01  WS-REG-SYSIN.
+           05 WS-NUMERO-IN        PIC 9(04).
+           05 WS-NOME-IN          PIC X(20).
+           05 WS-SEXO-IN          PIC X(01).
+           05 WS-IDADE-IN         PIC 9(02).
+           05 WS-CURSO-IN         PIC X(12).
+           05 WS-NOTA1-IN         PIC 9(02)V99.
+           05 WS-NOTA2-IN         PIC 9(02)V99.
+           05 WS-QTDNOTA-IN       PIC 9(01).
+           05 WS-NOTA3-IN         PIC 9(02)V99.
+           05 WS-NOTA4-IN         PIC 9(02)V99.
