@@ -1,165 +1,695 @@
-       IDENTIFICATION DIVISION.
-      *=======================*
-       PROGRAM-ID.   CGPRG005.
-      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
-      *DATE-WRITTEN. 10/09/2019.
-      *--------------------------------------------------------------*
-      * DISCIPLINA PROGRAMACAO MAINFRAME
-      *--------------------------------------------------------------*
-      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
-      *           CALCULAR A MEDIA ARITMETICA BIMESTRAL
-      *--------------------------------------------------------------*
-      *------------------> HISTORICO - MANUTENCAO <------------------*
-      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
-      * ------  -------  ------  ------  -------------------------   *
-      *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
-      *--------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *====================*
-       CONFIGURATION SECTION.
-      *---------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
-       INPUT-OUTPUT SECTION.
-      *---------------------*
-       DATA DIVISION.
-      *=============*
-       FILE SECTION.
-      *------------*
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-       01  FILLER                 PIC X(35)        VALUE
-           '**** INICIO DA WORKING-STORAGE ****'.
-
-      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
-       01  WS-AREA-AUX.
-           05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
-           05  WS-MEDIA               PIC 9(02)V99.
-       77  AS-MEDIA                   PIC 9(02)V99.
-       77  WS-SEXF                    PIC 99.
-       77  WS-SEXM                    PIC 99.
-       77  AS-MEDG                    PIC 9999V99.
-       77  WS-MEDG                    PIC ZZZ9,99.
-       77  WS-MSEIS                   PIC ZZZ9.
-       77  AS-MSEIS                   PIC 9999.
-       77  WS-MMED                    PIC ZZZ9,99.
-       77  AS-MMED                    PIC 9999V99.
-      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
-       01  WS-REG-SYSIN.
-           05 WS-NUMERO-IN        PIC 9(04).
-           05 WS-NOME-IN          PIC X(20).
-           05 WS-SEXO-IN          PIC X(01).
-           05 WS-IDADE-IN         PIC 9(02).
-           05 WS-CURSO-IN         PIC X(12).
-           05 WS-NOTA1-IN         PIC 9(02)V99.
-           05 WS-NOTA2-IN         PIC 9(02)V99.
-
-       01  FILLER                 PIC X(35)        VALUE  SPACES.
-      *----> SAIDA DE DADOS VIA SYSOUT
-       01  WS-REGSYSOUT.
-           05 WS-NUM              PIC 9(04).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NOME             PIC X(20).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-SEX              PIC X(01).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-IDA              PIC Z9.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-CUR              PIC X(12).
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NT1              PIC Z9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-NT2              PIC Z9,99.
-           05 FILLER              PIC X(01) VALUE SPACES.
-           05 WS-MED              PIC Z9,99.
-      *
-       PROCEDURE DIVISION.
-      *==================*
-      *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL
-      *--------------------------------------------------------------*
-       000-RSPRG002.
-
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 090-TERMINAR
-           STOP RUN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS INICIAIS
-      *--------------------------------------------------------------*
-       010-INICIAR.
-
-           PERFORM 025-LER-SYSIN
-           .
-      *--------------------------------------------------------------*
-      *    LEITURA DADOS DA SYSIN
-      *--------------------------------------------------------------*
-       025-LER-SYSIN.
-
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
-
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
-           ELSE
-              ADD 1  TO WS-CTLIDO
-           MOVE  WS-NUMERO-IN  TO WS-NUM
-           MOVE  WS-NOME-IN    TO WS-NOME
-           MOVE  WS-SEXO-IN    TO WS-SEX
-           MOVE  WS-IDADE-IN   TO WS-IDA
-           MOVE  WS-CURSO-IN   TO WS-CUR
-           MOVE  WS-NOTA1-IN   TO WS-NT1
-           MOVE  WS-NOTA2-IN   TO WS-NT2
-
-      *--->   CONDICAO PARA DETERMINAR O SEXO                          *
-             IF WS-SEXO-IN  = 'F'
-               ADD 1  TO WS-SEXF
-             ELSE
-               ADD 1 TO  WS-SEXM
-           END-IF
-           .
-      *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
-      *--------------------------------------------------------------*
-       030-PROCESSAR.
-
-           COMPUTE AS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-           MOVE  AS-MEDIA      TO WS-MED
-      *----> CALCULO DA MEDIA GERAL DOS ALUNOS
-           ADD     AS-MEDIA TO AS-MEDG
-      *----> CONDICAO PARA ALUNOS ABAIXO DE SEIS
-           IF  AS-MEDIA < 6
-             ADD 1 TO AS-MSEIS
-           END-IF
-           DISPLAY WS-REGSYSOUT
-
-           PERFORM 025-LER-SYSIN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS
-      *--------------------------------------------------------------*
-       090-TERMINAR.
-
-           COMPUTE AS-MEDG = AS-MEDG / WS-CTLIDO
-           COMPUTE AS-MMED = (AS-MSEIS * 100 ) / WS-CTLIDO
-           MOVE AS-MEDG  TO WS-MEDG
-           MOVE AS-MSEIS TO WS-MSEIS
-           MOVE AS-MMED  TO WS-MMED
-           DISPLAY ' *========================================*'
-           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG005        *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * REGISTROS LIDOS = ' WS-CTLIDO
-           DISPLAY ' * TOTAL MULHERES  = ' WS-SEXF
-           DISPLAY ' * TOTAL HOMENS    = ' WS-SEXM
-           DISPLAY ' * MEDIA GERAL DOS ALUNOS = ' WS-MEDG
-           DISPLAY ' * TOTAL DE ALUNOS ABAIXO DA MEDIA = ' WS-MSEIS
-           DISPLAY ' * PROCENTAGEM DE ALUNOS ABAIXO DA MEDIA = ' WS-MMED
-           DISPLAY ' *========================================*'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *      TERMINO NORMAL DO CGPRG005        *'
-           DISPLAY ' *----------------------------------------*'
-           .
-      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG005.
+      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
+      *DATE-WRITTEN. 10/09/2019.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
+      *           CALCULAR A MEDIA ARITMETICA DO PERIODO AVALIATIVO
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010002  GRAVA DETALHE EM CGSAIDA (ALEM DO
+      *                          SYSOUT)
+      *  V02    AGO/2026 010002  SUBTOTAIS POR CURSO NOS TOTAIS DE
+      *                          CONTROLE
+      *  V02    AGO/2026 010002  VALIDACAO DE NOTA/SEXO COM LISTAGEM
+      *                          DE EXCECOES
+      *  V02    AGO/2026 010002  CHECKPOINT/RESTART A CADA 10
+      *                          REGISTROS VALIDOS (CGCKPTI/CGCKPTO)
+      *  V02    AGO/2026 010002  SUPORTE A MAIS DE DUAS NOTAS POR
+      *                          ALUNO (TRIMESTRAL/QUADRIMESTRAL)
+      *  V02    AGO/2026 010002  LAYOUTS DE ENTRADA/SAIDA MOVIDOS
+      *                          PARA OS COPYBOOKS CGREGIN/CGREGOUT
+      *  V02    AGO/2026 010002  QUADRO DE HONRA (TOP 10 POR MEDIA)
+      *  V02    AGO/2026 010002  CALCULO DO VALOR DA BOLSA (R$) POR
+      *                          ALUNO E TOTAL
+      *  V02    AGO/2026 010002  ESTATISTICAS DE IDADE (MIN/MAX/MEDIA)
+      *  V02    AGO/2026 010002  NOTA DE CORTE VIA PARAMETRO (CGPARM)
+      *  V03    AGO/2026 010003  CGPARM PASSA A SER DD PROPRIA (NAO
+      *                          MAIS ALIAS DA SYSIN); FAIXAS DE BOLSA
+      *                          RELATIVAS A NOTA DE CORTE; LISTAGEM
+      *                          DE EXCECOES GRAVADA EM CGEXCEP;
+      *                          CHECKPOINT PASSA A GUARDAR REJEITADOS;
+      *                          AVISOS DE TABELA CHEIA E DE ESTATIS-
+      *                          TICAS PARCIAIS APOS RESTART
+      *  V04    AGO/2026 010004  PROTEGIDAS AS MEDIAS FINAIS CONTRA
+      *                          DIVISOR ZERO (TODOS OS REGISTROS
+      *                          REJEITADOS OU JA PROCESSADOS ANTES DO
+      *                          RESTART); FECHAMENTO DE CGPARM-FILE
+      *                          AJUSTADO PARA O MESMO PADRAO DE
+      *                          012-VERIFICAR-RESTART
+      *  V05    AGO/2026 010005  VALIDACAO DE NOTA1-4 PASSA A EXIGIR
+      *                          NUMERIC (NAO SO A FAIXA 0-10); MEDIAS
+      *                          DE CURSO/IDADE ARREDONDADAS (ROUNDED),
+      *                          COMO JA FEITO NA MEDIA DO ALUNO; NOTA
+      *                          DE CORTE PASSA A SER GRAVADA NO
+      *                          CHECKPOINT E COMPARADA NUM RESTART
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *----> ARQUIVO DE SAIDA COM O DETALHE PROCESSADO (ROTEIRO)
+           SELECT CGSAIDA-FILE  ASSIGN TO CGSAIDA
+               ORGANIZATION IS SEQUENTIAL.
+      *----> ARQUIVO COM OS REGISTROS REJEITADOS NA VALIDACAO
+           SELECT CGEXCEP-FILE  ASSIGN TO CGEXCEP
+               ORGANIZATION IS SEQUENTIAL.
+      *----> CARTAO DE CONTROLE COM A NOTA DE CORTE (DD PROPRIA,
+      *      SEPARADA DA SYSIN DO ROTEIRO DE ALUNOS)
+           SELECT CGPARM-FILE   ASSIGN TO CGPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-CGPARM-STATUS.
+      *----> ARQUIVOS DE CHECKPOINT/RESTART
+           SELECT CGCKPT-IN     ASSIGN TO CGCKPTI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-CKPTI-STATUS.
+           SELECT CGCKPT-OUT    ASSIGN TO CGCKPTO
+               ORGANIZATION IS SEQUENTIAL.
+      *----> ARQUIVO DE TRABALHO PARA ORDENACAO DO QUADRO DE HONRA
+           SELECT SORT-HONRA    ASSIGN TO SORTWK1.
+      *
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CGSAIDA-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CGSAIDA-REG                PIC X(100).
+
+       FD  CGEXCEP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CGEXCEP-REG                PIC X(80).
+
+       FD  CGPARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CGPARM-REG                 PIC X(02).
+
+       FD  CGCKPT-IN
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CGCKPT-REG-IN              PIC X(40).
+
+       FD  CGCKPT-OUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CGCKPT-REG-OUT             PIC X(40).
+
+       SD  SORT-HONRA.
+       01  SR-HONRA-REG.
+           05 SR-MEDIA                PIC 9(02)V99.
+           05 SR-NUMERO               PIC 9(04).
+           05 SR-NOME                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01).
+           05  WS-CTLIDO              PIC 9(04).
+           05  WS-MEDIA               PIC 9(02)V99.
+       77  AS-MEDIA                   PIC 9(02)V99.
+       77  WS-SEXF                    PIC 9(04).
+       77  WS-SEXM                    PIC 9(04).
+       77  AS-MEDG                    PIC 9999V99.
+       77  WS-MEDG                    PIC ZZZ9,99.
+       77  WS-MSEIS                   PIC ZZZ9.
+       77  AS-MSEIS                   PIC 9999.
+       77  WS-MMED                    PIC ZZZ9,99.
+       77  AS-MMED                    PIC 9999V99.
+
+      *-----> CONTROLE DE REGISTROS VALIDOS/REJEITADOS (VALIDACAO)
+       01  WS-SW-VALIDO               PIC X(01).
+           88  REG-VALIDO             VALUE 'S'.
+           88  REG-INVALIDO           VALUE 'N'.
+       77  WS-CTVALIDO                PIC 9(04)      VALUE ZERO.
+      *-----> QTDE DE VALIDOS SO NESTA EXECUCAO (NAO E RESTAURADO NO
+      *       RESTART) - DIVISOR DAS ESTATISTICAS QUE O CHECKPOINT
+      *       NAO PERSISTE (IDADE)
+       77  WS-CTVALIDO-EXEC           PIC 9(04)      VALUE ZERO.
+       77  WS-CTREJEITADOS            PIC 9(04)      VALUE ZERO.
+       77  WS-PROCESSAR-SW            PIC X(01)      VALUE 'N'.
+
+      *-----> NOTA DE CORTE (PARAMETRO DE ENTRADA - CGPARM)
+       77  WS-NOTA-CORTE-PARM         PIC X(02).
+       77  WS-NOTA-CORTE              PIC 9(02)      VALUE 6.
+       77  WS-CGPARM-STATUS           PIC X(02).
+
+      *-----> ACUMULADOR DA SOMA DAS NOTAS (2 A 4 PERIODOS)
+       77  AS-SOMA-NOTAS              PIC 9(03)V99   VALUE ZERO.
+
+      *-----> ESTATISTICAS DE IDADE
+       77  WS-IDADE-MIN               PIC 9(02)      VALUE 99.
+       77  WS-IDADE-MAX               PIC 9(02)      VALUE ZERO.
+       77  AS-IDADE-SOMA              PIC 9(06)      VALUE ZERO.
+       77  AS-IDADE-MEDIA             PIC 9(04)V99   VALUE ZERO.
+       77  WS-IDADE-MEDIA-ED          PIC ZZZ9,99.
+
+      *-----> BOLSA DE ESTUDOS (DESCONTO EM R$ CONFORME A MEDIA)
+       77  WS-VALOR-MENSALIDADE       PIC 9(04)V99   VALUE 500,00.
+       77  WS-VALOR-BOLSA             PIC 9(04)V99   VALUE ZERO.
+       77  AS-VALOR-BOLSA-TOTAL       PIC 9(07)V99   VALUE ZERO.
+       77  WS-VALOR-BOLSA-TOT         PIC $$$$$$9,99.
+
+      *-----> TABELA DE SUBTOTAIS POR CURSO
+       01  WS-TAB-CURSO.
+           05 WS-TC-QTDE-TAB          PIC 9(02)      VALUE ZERO.
+           05 WS-TC-ENTRY OCCURS 20 TIMES
+                          INDEXED BY WS-TC-IDX.
+              10 WS-TC-NOME           PIC X(12).
+              10 WS-TC-QTDE           PIC 9(04).
+              10 WS-TC-SOMA           PIC 9(06)V99.
+              10 WS-TC-ABAIXO         PIC 9(04).
+       77  AS-TC-MEDIA                PIC 9(04)V99.
+       77  AS-TC-PERC                 PIC 9(04)V99.
+       77  WS-TC-NOME-ED              PIC X(12).
+       77  WS-TC-QTDE-ED              PIC ZZZ9.
+       77  WS-TC-MEDIA-ED             PIC ZZZ9,99.
+       77  WS-TC-PERC-ED              PIC ZZZ9,99.
+
+      *-----> TABELA DE ALUNOS PARA O QUADRO DE HONRA
+       01  WS-TAB-ALUNOS.
+           05 WS-TA-QTDE              PIC 9(03)      VALUE ZERO.
+           05 WS-TA-ENTRY OCCURS 500 TIMES
+                          INDEXED BY WS-TA-IDX.
+              10 WS-TA-NUMERO         PIC 9(04).
+              10 WS-TA-NOME           PIC X(20).
+              10 WS-TA-MEDIA          PIC 9(02)V99.
+       77  WS-CTHONRA                 PIC 9(04)      VALUE ZERO.
+       77  WS-FIM-HONRA               PIC X(01)      VALUE 'N'.
+       77  WS-POS-HONRA-ED            PIC ZZ9.
+
+      *-----> CHECKPOINT / RESTART
+       01  WS-CKPT-REG.
+           05 CK-NUMERO               PIC 9(04).
+           05 CK-CTLIDO               PIC 9(04).
+           05 CK-CTVALIDO             PIC 9(04).
+           05 CK-CTREJEITADOS         PIC 9(04).
+           05 CK-SEXF                 PIC 9(04).
+           05 CK-SEXM                 PIC 9(04).
+           05 CK-MEDG                 PIC 9999V99.
+           05 CK-MSEIS                PIC 9999.
+           05 CK-NOTA-CORTE           PIC 9(02).
+       77  WS-CKPTI-STATUS            PIC X(02).
+       77  WS-RESTART-SW              PIC X(01)      VALUE 'N'.
+       77  WS-ULT-CKPT-NUMERO         PIC 9(04)      VALUE ZERO.
+       77  WS-ULT-CKPT-NOTA-CORTE     PIC 9(02)      VALUE ZERO.
+       77  WS-CKPT-QUOC               PIC 9(04).
+       77  WS-CKPT-RESTO              PIC 9(02).
+
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+           COPY CGREGIN.
+
+       01  FILLER                 PIC X(35)        VALUE  SPACES.
+      *----> SAIDA DE DADOS VIA SYSOUT / CGSAIDA
+           COPY CGREGOUT.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-RSPRG002.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           OPEN OUTPUT CGSAIDA-FILE
+           OPEN OUTPUT CGEXCEP-FILE
+           OPEN OUTPUT CGCKPT-OUT
+           PERFORM 011-LER-PARM
+           PERFORM 012-VERIFICAR-RESTART
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO PARAMETRO DE NOTA DE CORTE (CARTAO DE CONTROLE
+      *    NUMA DD PROPRIA - CGPARM - SEPARADA DA SYSIN DO ROTEIRO DE
+      *    ALUNOS). DECKS QUE NAO INFORMAM A DD CGPARM CONTINUAM
+      *    FUNCIONANDO COM O CORTE PADRAO (6)
+      *--------------------------------------------------------------*
+       011-LER-PARM.
+
+           MOVE 6 TO WS-NOTA-CORTE
+           OPEN INPUT CGPARM-FILE
+           IF WS-CGPARM-STATUS = '00'
+              READ CGPARM-FILE INTO WS-NOTA-CORTE-PARM
+              IF WS-CGPARM-STATUS = '00'
+                 AND WS-NOTA-CORTE-PARM IS NUMERIC
+                 AND WS-NOTA-CORTE-PARM > ZERO
+                 MOVE WS-NOTA-CORTE-PARM TO WS-NOTA-CORTE
+              END-IF
+              CLOSE CGPARM-FILE
+           ELSE
+              CLOSE CGPARM-FILE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VERIFICA SE EXISTE CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      *--------------------------------------------------------------*
+       012-VERIFICAR-RESTART.
+
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT CGCKPT-IN
+           IF WS-CKPTI-STATUS = '00'
+              PERFORM 013-LER-CHECKPOINT THRU 013-EXIT
+                 UNTIL WS-CKPTI-STATUS NOT = '00'
+              CLOSE CGCKPT-IN
+           ELSE
+              CLOSE CGCKPT-IN
+           END-IF
+           .
+       013-LER-CHECKPOINT.
+
+           READ CGCKPT-IN INTO WS-CKPT-REG
+           IF WS-CKPTI-STATUS = '00'
+              MOVE 'S'         TO WS-RESTART-SW
+              MOVE CK-NUMERO   TO WS-ULT-CKPT-NUMERO
+              MOVE CK-CTLIDO   TO WS-CTLIDO
+              MOVE CK-CTVALIDO TO WS-CTVALIDO
+              MOVE CK-CTREJEITADOS TO WS-CTREJEITADOS
+              MOVE CK-SEXF     TO WS-SEXF
+              MOVE CK-SEXM     TO WS-SEXM
+              MOVE CK-MEDG     TO AS-MEDG
+              MOVE CK-MSEIS    TO AS-MSEIS
+              MOVE CK-NOTA-CORTE TO WS-ULT-CKPT-NOTA-CORTE
+           END-IF
+           .
+       013-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-NUMERO-IN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              PERFORM 026-DEFAULT-QTDNOTA
+              IF WS-RESTART-SW = 'S'
+                 AND WS-NUMERO-IN NOT > WS-ULT-CKPT-NUMERO
+                 MOVE 'N' TO WS-PROCESSAR-SW
+              ELSE
+                 ADD 1  TO WS-CTLIDO
+                 PERFORM 027-VALIDAR-SYSIN
+                 IF REG-INVALIDO
+                    PERFORM 028-REJEITAR-SYSIN
+                 ELSE
+                    PERFORM 029-ACUMULAR-SYSIN
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ASSUME BIMESTRAL (2 NOTAS) QUANDO A QTDE NAO VEIO PREENCHI-
+      *    DA OU VEIO FORA DA FAIXA SUPORTADA (2 A 4 PERIODOS)
+      *--------------------------------------------------------------*
+       026-DEFAULT-QTDNOTA.
+
+           IF WS-QTDNOTA-IN NOT NUMERIC
+              OR WS-QTDNOTA-IN < 2 OR WS-QTDNOTA-IN > 4
+              MOVE 2 TO WS-QTDNOTA-IN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA SEXO (F/M) E AS NOTAS INFORMADAS (0 A 10)
+      *--------------------------------------------------------------*
+       027-VALIDAR-SYSIN.
+
+           SET REG-VALIDO TO TRUE
+           IF WS-SEXO-IN NOT = 'F' AND WS-SEXO-IN NOT = 'M'
+              SET REG-INVALIDO TO TRUE
+           END-IF
+           IF WS-NOTA1-IN NOT NUMERIC OR WS-NOTA2-IN NOT NUMERIC
+              OR WS-NOTA1-IN > 10 OR WS-NOTA2-IN > 10
+              SET REG-INVALIDO TO TRUE
+           END-IF
+           IF WS-QTDNOTA-IN >= 3
+              AND (WS-NOTA3-IN NOT NUMERIC OR WS-NOTA3-IN > 10)
+              SET REG-INVALIDO TO TRUE
+           END-IF
+           IF WS-QTDNOTA-IN >= 4
+              AND (WS-NOTA4-IN NOT NUMERIC OR WS-NOTA4-IN > 10)
+              SET REG-INVALIDO TO TRUE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ENVIA REGISTRO COM NOTA/SEXO INVALIDO PARA A LISTAGEM DE
+      *    EXCECOES E NAO DEIXA ENTRAR NOS ACUMULADORES
+      *--------------------------------------------------------------*
+       028-REJEITAR-SYSIN.
+
+           ADD 1    TO WS-CTREJEITADOS
+           MOVE 'N' TO WS-PROCESSAR-SW
+           DISPLAY ' *** REGISTRO REJEITADO - NUMERO = ' WS-NUMERO-IN
+              ' SEXO=' WS-SEXO-IN ' NOTA1=' WS-NOTA1-IN
+              ' NOTA2=' WS-NOTA2-IN ' NOTA3=' WS-NOTA3-IN
+              ' NOTA4=' WS-NOTA4-IN
+           MOVE SPACES       TO CGEXCEP-REG
+           MOVE WS-REG-SYSIN TO CGEXCEP-REG
+           WRITE CGEXCEP-REG
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA O REGISTRO VALIDADO NOS TOTAIS DE SEXO/IDADE E
+      *    PREPARA OS CAMPOS DE SAIDA
+      *--------------------------------------------------------------*
+       029-ACUMULAR-SYSIN.
+
+           MOVE  WS-NUMERO-IN  TO WS-NUM
+           MOVE  WS-NOME-IN    TO WS-NOME
+           MOVE  WS-SEXO-IN    TO WS-SEX
+           MOVE  WS-IDADE-IN   TO WS-IDA
+           MOVE  WS-CURSO-IN   TO WS-CUR
+           ADD 1 TO WS-CTVALIDO
+           ADD 1 TO WS-CTVALIDO-EXEC
+
+      *--->   CONDICAO PARA DETERMINAR O SEXO                          *
+           IF WS-SEXO-IN  = 'F'
+              ADD 1  TO WS-SEXF
+           ELSE
+              ADD 1 TO  WS-SEXM
+           END-IF
+
+      *--->   ACUMULO PARA ESTATISTICAS DE IDADE
+           IF WS-IDADE-IN < WS-IDADE-MIN
+              MOVE WS-IDADE-IN TO WS-IDADE-MIN
+           END-IF
+           IF WS-IDADE-IN > WS-IDADE-MAX
+              MOVE WS-IDADE-IN TO WS-IDADE-MAX
+           END-IF
+           ADD WS-IDADE-IN TO AS-IDADE-SOMA
+
+           MOVE 'S' TO WS-PROCESSAR-SW
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF WS-PROCESSAR-SW = 'S'
+              PERFORM 031-CALCULAR-MEDIA
+              PERFORM 032-CALCULAR-BOLSA
+              PERFORM 033-GUARDAR-HONRA
+              PERFORM 040-ACUMULAR-CURSO
+
+      *----> CALCULO DA MEDIA GERAL DOS ALUNOS
+              ADD     AS-MEDIA TO AS-MEDG
+      *----> CONDICAO PARA ALUNOS ABAIXO DA NOTA DE CORTE
+              IF  AS-MEDIA < WS-NOTA-CORTE
+                 ADD 1 TO AS-MSEIS
+              END-IF
+
+              MOVE WS-REGSYSOUT TO CGSAIDA-REG
+              WRITE CGSAIDA-REG
+              DISPLAY WS-REGSYSOUT
+
+              PERFORM 096-VERIFICAR-CHECKPOINT
+           END-IF
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    CALCULA A MEDIA AVALIATIVA (2 A 4 NOTAS, CONFORME O CURSO)
+      *--------------------------------------------------------------*
+       031-CALCULAR-MEDIA.
+
+           MOVE ZERO TO AS-SOMA-NOTAS
+           MOVE WS-NOTA1-IN TO WS-NT1
+           MOVE WS-NOTA2-IN TO WS-NT2
+           ADD  WS-NOTA1-IN WS-NOTA2-IN TO AS-SOMA-NOTAS
+
+           IF WS-QTDNOTA-IN >= 3
+              MOVE WS-NOTA3-IN TO WS-NT3
+              ADD  WS-NOTA3-IN TO AS-SOMA-NOTAS
+           ELSE
+              MOVE ZERO TO WS-NT3
+           END-IF
+
+           IF WS-QTDNOTA-IN >= 4
+              MOVE WS-NOTA4-IN TO WS-NT4
+              ADD  WS-NOTA4-IN TO AS-SOMA-NOTAS
+           ELSE
+              MOVE ZERO TO WS-NT4
+           END-IF
+
+           COMPUTE AS-MEDIA ROUNDED = AS-SOMA-NOTAS / WS-QTDNOTA-IN
+           MOVE  AS-MEDIA      TO WS-MED
+           .
+      *--------------------------------------------------------------*
+      *    CALCULA O VALOR DA BOLSA (R$) CONFORME A MEDIA DO ALUNO
+      *--------------------------------------------------------------*
+       032-CALCULAR-BOLSA.
+
+      *----> FAIXAS RELATIVAS A NOTA DE CORTE (WS-NOTA-CORTE), PARA
+      *      QUE UM CORTE PARAMETRIZADO ACIMA DE 7 NAO DEIXE ALUNO
+      *      ABAIXO DELE RECEBENDO DESCONTO
+           EVALUATE TRUE
+              WHEN AS-MEDIA >= WS-NOTA-CORTE + 3
+                 COMPUTE WS-VALOR-BOLSA = WS-VALOR-MENSALIDADE * 0,50
+              WHEN AS-MEDIA >= WS-NOTA-CORTE + 2
+                 COMPUTE WS-VALOR-BOLSA = WS-VALOR-MENSALIDADE * 0,30
+              WHEN AS-MEDIA >= WS-NOTA-CORTE + 1
+                 COMPUTE WS-VALOR-BOLSA = WS-VALOR-MENSALIDADE * 0,15
+              WHEN AS-MEDIA >= WS-NOTA-CORTE
+                 COMPUTE WS-VALOR-BOLSA = WS-VALOR-MENSALIDADE * 0,05
+              WHEN OTHER
+                 MOVE ZERO TO WS-VALOR-BOLSA
+           END-EVALUATE
+
+           MOVE WS-VALOR-BOLSA TO WS-BOLSA
+           ADD  WS-VALOR-BOLSA TO AS-VALOR-BOLSA-TOTAL
+           .
+      *--------------------------------------------------------------*
+      *    GUARDA O ALUNO NA TABELA USADA PARA O QUADRO DE HONRA
+      *--------------------------------------------------------------*
+       033-GUARDAR-HONRA.
+
+           IF WS-TA-QTDE < 500
+              ADD 1 TO WS-TA-QTDE
+              SET WS-TA-IDX TO WS-TA-QTDE
+              MOVE WS-NUMERO-IN TO WS-TA-NUMERO(WS-TA-IDX)
+              MOVE WS-NOME-IN   TO WS-TA-NOME(WS-TA-IDX)
+              MOVE AS-MEDIA     TO WS-TA-MEDIA(WS-TA-IDX)
+           ELSE
+              DISPLAY ' *** TABELA DO QUADRO DE HONRA CHEIA (500) - '
+                 'ALUNO NUMERO=' WS-NUMERO-IN ' FICOU DE FORA'
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZA/CRIA A ENTRADA DO CURSO E ACUMULA OS SUBTOTAIS
+      *--------------------------------------------------------------*
+       040-ACUMULAR-CURSO.
+
+           SET WS-TC-IDX TO 1
+           SEARCH WS-TC-ENTRY
+              AT END
+                 PERFORM 041-INCLUIR-CURSO
+              WHEN WS-TC-NOME(WS-TC-IDX) = WS-CURSO-IN
+                 PERFORM 042-ATUALIZAR-CURSO
+           END-SEARCH
+           .
+       041-INCLUIR-CURSO.
+
+           IF WS-TC-QTDE-TAB < 20
+              ADD 1 TO WS-TC-QTDE-TAB
+              SET WS-TC-IDX TO WS-TC-QTDE-TAB
+              MOVE WS-CURSO-IN TO WS-TC-NOME(WS-TC-IDX)
+              MOVE ZERO TO WS-TC-QTDE(WS-TC-IDX)
+              MOVE ZERO TO WS-TC-SOMA(WS-TC-IDX)
+              MOVE ZERO TO WS-TC-ABAIXO(WS-TC-IDX)
+              PERFORM 042-ATUALIZAR-CURSO
+           ELSE
+              DISPLAY ' *** TABELA DE CURSOS CHEIA (20) - CURSO='
+                 WS-CURSO-IN ' FICOU FORA DOS SUBTOTAIS'
+           END-IF
+           .
+       042-ATUALIZAR-CURSO.
+
+           ADD 1        TO WS-TC-QTDE(WS-TC-IDX)
+           ADD AS-MEDIA TO WS-TC-SOMA(WS-TC-IDX)
+           IF AS-MEDIA < WS-NOTA-CORTE
+              ADD 1 TO WS-TC-ABAIXO(WS-TC-IDX)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA CHECKPOINT A CADA 10 REGISTROS VALIDOS PROCESSADOS
+      *--------------------------------------------------------------*
+       096-VERIFICAR-CHECKPOINT.
+
+           DIVIDE WS-CTVALIDO BY 10 GIVING WS-CKPT-QUOC
+              REMAINDER WS-CKPT-RESTO
+           IF WS-CKPT-RESTO = 0
+              PERFORM 095-GRAVAR-CHECKPOINT
+           END-IF
+           .
+       095-GRAVAR-CHECKPOINT.
+
+           MOVE WS-NUMERO-IN TO CK-NUMERO
+           MOVE WS-CTLIDO    TO CK-CTLIDO
+           MOVE WS-CTVALIDO  TO CK-CTVALIDO
+           MOVE WS-CTREJEITADOS TO CK-CTREJEITADOS
+           MOVE WS-SEXF      TO CK-SEXF
+           MOVE WS-SEXM      TO CK-SEXM
+           MOVE AS-MEDG      TO CK-MEDG
+           MOVE AS-MSEIS     TO CK-MSEIS
+           MOVE WS-NOTA-CORTE TO CK-NOTA-CORTE
+           WRITE CGCKPT-REG-OUT FROM WS-CKPT-REG
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           IF WS-CTVALIDO > ZERO
+              COMPUTE AS-MEDG = AS-MEDG / WS-CTVALIDO
+              COMPUTE AS-MMED = (AS-MSEIS * 100 ) / WS-CTVALIDO
+           END-IF
+           IF WS-CTVALIDO-EXEC > ZERO
+              COMPUTE AS-IDADE-MEDIA ROUNDED =
+                 AS-IDADE-SOMA / WS-CTVALIDO-EXEC
+           END-IF
+           MOVE AS-MEDG          TO WS-MEDG
+           MOVE AS-MSEIS         TO WS-MSEIS
+           MOVE AS-MMED          TO WS-MMED
+           MOVE AS-IDADE-MEDIA   TO WS-IDADE-MEDIA-ED
+           MOVE AS-VALOR-BOLSA-TOTAL TO WS-VALOR-BOLSA-TOT
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG005        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS      = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS VALIDOS    = ' WS-CTVALIDO
+           DISPLAY ' * REGISTROS REJEITADOS = ' WS-CTREJEITADOS
+           DISPLAY ' * TOTAL MULHERES  = ' WS-SEXF
+           DISPLAY ' * TOTAL HOMENS    = ' WS-SEXM
+           DISPLAY ' * MEDIA GERAL DOS ALUNOS = ' WS-MEDG
+           DISPLAY ' * TOTAL DE ALUNOS ABAIXO DA MEDIA = ' WS-MSEIS
+           DISPLAY ' * PROCENTAGEM DE ALUNOS ABAIXO DA MEDIA = '
+              WS-MMED
+           IF WS-RESTART-SW = 'S'
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - EXECUCAO REINICIADA A PARTIR '
+              DISPLAY ' *   DO CHECKPOINT NUMERO=' WS-ULT-CKPT-NUMERO
+              DISPLAY ' *   IDADE, BOLSA, SUBTOTAIS POR CURSO E O '
+              DISPLAY ' *   QUADRO DE HONRA REFLETEM SOMENTE OS   '
+              DISPLAY ' *   REGISTROS LIDOS APOS O REINICIO       '
+              IF WS-NOTA-CORTE NOT = WS-ULT-CKPT-NOTA-CORTE
+                 DISPLAY ' * ATENCAO - NOTA DE CORTE DESTA EXECUCAO='
+                    WS-NOTA-CORTE ' DIFERENTE DA EXECUCAO ANTERIOR='
+                    WS-ULT-CKPT-NOTA-CORTE
+                 DISPLAY ' *   MEDIA GERAL E TOTAL/PCT ABAIXO DA    '
+                 DISPLAY ' *   MEDIA MISTURAM OS DOIS CORTES        '
+              END-IF
+           END-IF
+           DISPLAY ' * IDADE MINIMA DOS ALUNOS = ' WS-IDADE-MIN
+           DISPLAY ' * IDADE MAXIMA DOS ALUNOS = ' WS-IDADE-MAX
+           DISPLAY ' * IDADE MEDIA  DOS ALUNOS = ' WS-IDADE-MEDIA-ED
+           DISPLAY ' * VALOR TOTAL DE BOLSAS CONCEDIDAS = '
+              WS-VALOR-BOLSA-TOT
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS POR CURSO                     *'
+           DISPLAY ' *----------------------------------------*'
+           PERFORM 080-IMPRIMIR-CURSOS
+              VARYING WS-TC-IDX FROM 1 BY 1
+              UNTIL WS-TC-IDX > WS-TC-QTDE-TAB
+           DISPLAY ' *========================================*'
+           PERFORM 085-QUADRO-HONRA
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG005        *'
+           DISPLAY ' *----------------------------------------*'
+           CLOSE CGSAIDA-FILE
+           CLOSE CGEXCEP-FILE
+           CLOSE CGCKPT-OUT
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME O SUBTOTAL (QTDE/MEDIA/PERCENTUAL) DE UM CURSO
+      *--------------------------------------------------------------*
+       080-IMPRIMIR-CURSOS.
+
+           COMPUTE AS-TC-MEDIA ROUNDED = WS-TC-SOMA(WS-TC-IDX)
+              / WS-TC-QTDE(WS-TC-IDX)
+           COMPUTE AS-TC-PERC  ROUNDED = (WS-TC-ABAIXO(WS-TC-IDX) * 100)
+              / WS-TC-QTDE(WS-TC-IDX)
+           MOVE WS-TC-NOME(WS-TC-IDX)  TO WS-TC-NOME-ED
+           MOVE WS-TC-QTDE(WS-TC-IDX)  TO WS-TC-QTDE-ED
+           MOVE AS-TC-MEDIA            TO WS-TC-MEDIA-ED
+           MOVE AS-TC-PERC             TO WS-TC-PERC-ED
+           DISPLAY ' * ' WS-TC-NOME-ED ' QTDE=' WS-TC-QTDE-ED
+              ' MEDIA=' WS-TC-MEDIA-ED ' PCT ABAIXO=' WS-TC-PERC-ED
+           .
+      *--------------------------------------------------------------*
+      *    ORDENA A TABELA DE ALUNOS POR MEDIA DESCENDENTE E IMPRIME
+      *    O QUADRO DE HONRA (TOP 10)
+      *--------------------------------------------------------------*
+       085-QUADRO-HONRA.
+
+           MOVE ZERO TO WS-CTHONRA
+           MOVE 'N'  TO WS-FIM-HONRA
+           SORT SORT-HONRA
+              ON DESCENDING KEY SR-MEDIA
+              INPUT PROCEDURE  700-CARREGAR-HONRA
+              OUTPUT PROCEDURE 710-IMPRIMIR-HONRA
+           .
+       700-CARREGAR-HONRA.
+
+           PERFORM 705-LIBERAR-ALUNO
+              VARYING WS-TA-IDX FROM 1 BY 1
+              UNTIL WS-TA-IDX > WS-TA-QTDE
+           .
+       705-LIBERAR-ALUNO.
+
+           MOVE WS-TA-MEDIA(WS-TA-IDX)  TO SR-MEDIA
+           MOVE WS-TA-NUMERO(WS-TA-IDX) TO SR-NUMERO
+           MOVE WS-TA-NOME(WS-TA-IDX)   TO SR-NOME
+           RELEASE SR-HONRA-REG
+           .
+       716-EXIBIR-HONRA.
+
+           ADD 1 TO WS-CTHONRA
+           IF WS-CTHONRA <= 10
+              MOVE WS-CTHONRA TO WS-POS-HONRA-ED
+              DISPLAY ' * ' WS-POS-HONRA-ED 'O LUGAR - NUMERO='
+                 SR-NUMERO ' NOME=' SR-NOME ' MEDIA=' SR-MEDIA
+           END-IF
+           .
+       710-IMPRIMIR-HONRA.
+
+           DISPLAY ' *   QUADRO DE HONRA - TOP 10 POR MEDIA   *'
+           DISPLAY ' *----------------------------------------*'
+           PERFORM 715-LER-HONRA THRU 715-EXIT
+              UNTIL WS-FIM-HONRA = 'S'
+           .
+       715-LER-HONRA.
+
+           RETURN SORT-HONRA
+              AT END     MOVE 'S' TO WS-FIM-HONRA
+              NOT AT END PERFORM 716-EXIBIR-HONRA
+           .
+       715-EXIT.
+           EXIT.
+      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
